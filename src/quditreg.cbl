@@ -0,0 +1,403 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUDITREG.
+
+      ***************************************************************
+      * Modification history
+      * ---------------------------------------------------------
+      * Companion to QUDIT: reads a batch of multi-qudit registers
+      * from QUDIT-REGISTER-FILE and measures every qudit in a
+      * register together, reporting the joint outcome, instead of
+      * QUDIT's one-qudit-at-a-time model.
+      *
+      * Note on naming: core measurement fields (MAX-QUDIT-SIZE,
+      * NUM-AMPLITUDES, I, RESULT, etc.) keep the unprefixed style
+      * QUDIT uses; support fields for file status, flags, and
+      * parameter parsing carry a WS- prefix, matching QUDIT's
+      * convention for the same kind of field.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUDIT-REGISTER-FILE ASSIGN TO "QREGIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-FILE-STATUS.
+
+           SELECT REGISTER-MEASURE-LOG ASSIGN TO "QREGLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGLOG-FILE-STATUS.
+
+           SELECT REGISTER-DISCREPANCY-RPT ASSIGN TO "QREGDSC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGDSC-FILE-STATUS.
+
+           SELECT SEED-FILE ASSIGN TO "QREGSED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEED-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  QUDIT-REGISTER-FILE.
+       COPY QUDITREG REPLACING ==RECORD-NAME== BY
+           ==QUDIT-REGISTER-RECORD==.
+
+       FD  REGISTER-MEASURE-LOG.
+       01 REGISTER-MEASURE-LOG-RECORD.
+           05 RL-TIMESTAMP          PIC X(21).
+           05 RL-REGISTER-ID        PIC X(8).
+           05 RL-NUM-QUDITS         PIC 99.
+           05 RL-SHOTS-COUNT        PIC 9(5).
+           05 RL-JOINT-RESULT       PIC X(24).
+           05 RL-QUDIT-LIST OCCURS 8 TIMES.
+               10 RL-QUDIT-ID           PIC X(8).
+               10 RL-NUM-AMPLITUDES     PIC 99.
+               10 RL-AMPLITUDE-LIST OCCURS 16 TIMES.
+                   15 RL-AMPLITUDE-REAL PIC S9V9999
+                       SIGN IS LEADING SEPARATE CHARACTER.
+                   15 RL-AMPLITUDE-IMAG PIC S9V9999
+                       SIGN IS LEADING SEPARATE CHARACTER.
+               10 RL-TOTAL-PROB         PIC 9V9999.
+               10 RL-RESULT             PIC S99.
+               10 RL-HIST-COUNT-LIST OCCURS 16 TIMES.
+                   15 RL-HIST-COUNT     PIC 9(5).
+
+       FD  REGISTER-DISCREPANCY-RPT.
+       01 REGISTER-DISCREPANCY-RECORD.
+           05 RD-REGISTER-ID        PIC X(8).
+           05 RD-QUDIT-ID           PIC X(8).
+           05 RD-TOTAL-PROB         PIC 9V9999.
+           05 RD-DRIFT              PIC S9V9999
+               SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  SEED-FILE.
+       01 SEED-RECORD.
+           05 SEED-INPUT-VALUE     PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       77 MAX-QUDITS-PER-REGISTER PIC 99 VALUE 8.
+       77 MAX-QUDIT-SIZE          PIC 99 VALUE 16.
+       77 NUM-QUDITS              PIC 99 VALUE 0.
+       77 NUM-AMPLITUDES          PIC 99 VALUE 0.
+       77 SHOTS-COUNT             PIC 9(5) VALUE 100.
+       77 SHOT-NUM                PIC 9(5) VALUE 0.
+       77 SEED-VALUE              PIC 9(8) VALUE 0.
+       77 WS-SEED-DISCARD         PIC 9V9(6) VALUE 0.
+       77 OBSERVATION             PIC 9V9999 VALUE 0.0.
+       77 CUMULATIVE-PROB         PIC 9V9999 VALUE 0.0.
+       77 TOTAL-PROB              PIC 9V9999 VALUE 0.0.
+       77 I                       PIC 99 VALUE 1.
+       77 K                       PIC 99 VALUE 1.
+       77 RESULT                  PIC 99 VALUE 0.
+
+       01 REGISTER-QUDITS.
+           05 REG-QUDIT-ENTRY OCCURS 8 TIMES.
+               10 REG-QUDIT-ID          PIC X(8) VALUE SPACES.
+               10 REG-NUM-AMPLITUDES    PIC 99 VALUE 0.
+               10 REG-AMPLITUDE-LIST OCCURS 16 TIMES.
+                   15 REG-AMPLITUDE-REAL PIC S9V9999 VALUE 0.0.
+                   15 REG-AMPLITUDE-IMAG PIC S9V9999 VALUE 0.0.
+               10 REG-TOTAL-PROB       PIC 9V9999 VALUE 0.0.
+               10 REG-RESULT           PIC 99 VALUE 0.
+               10 REG-HIST-COUNT-LIST OCCURS 16 TIMES.
+                   15 REG-HIST-COUNT   PIC 9(5) VALUE 0.
+
+       01 WS-JOINT-RESULT          PIC X(24) VALUE SPACES.
+       01 WS-JOINT-SLOT            PIC X(3) VALUE SPACES.
+
+       01 WS-REG-FILE-STATUS       PIC XX VALUE SPACES.
+       01 WS-REGLOG-FILE-STATUS    PIC XX VALUE SPACES.
+       01 WS-REGDSC-FILE-STATUS    PIC XX VALUE SPACES.
+       01 WS-SEED-FILE-STATUS      PIC XX VALUE SPACES.
+       01 WS-DRIFT                 PIC S9V9999 VALUE 0.0.
+       01 WS-NORMALIZE-TOLERANCE   PIC 9V9999 VALUE 0.0100.
+       01 WS-NORM-FACTOR           PIC 9V9999 VALUE 0.0.
+       01 WS-MODULUS-SQ            PIC 9V9999 VALUE 0.0.
+       01 WS-REGISTER-VALID        PIC X VALUE "Y".
+           88 REGISTER-VALID       VALUE "Y".
+       01 WS-END-OF-REG-FILE       PIC X VALUE "N".
+           88 END-OF-REG-FILE      VALUE "Y".
+
+       01 WS-PARM-CARD             PIC X(80) VALUE SPACES.
+       01 WS-PARM-TOKENS.
+           05 WS-PARM-TOKEN PIC X(20) OCCURS 4 TIMES.
+       01 WS-PARM-KEY              PIC X(10) VALUE SPACES.
+       01 WS-PARM-VAL              PIC X(10) VALUE SPACES.
+       77 WS-PARM-IDX              PIC 9 VALUE 1.
+
+       COPY QUDITREG REPLACING ==RECORD-NAME== BY
+           ==CURRENT-REGISTER==.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           PERFORM INITIALIZE-RUN
+           OPEN INPUT QUDIT-REGISTER-FILE
+           OPEN EXTEND REGISTER-MEASURE-LOG
+           IF WS-REGLOG-FILE-STATUS = "35"
+               OPEN OUTPUT REGISTER-MEASURE-LOG
+           END-IF
+           OPEN OUTPUT REGISTER-DISCREPANCY-RPT
+           IF WS-REG-FILE-STATUS = "00"
+               PERFORM UNTIL END-OF-REG-FILE
+                   READ QUDIT-REGISTER-FILE INTO CURRENT-REGISTER
+                       AT END
+                           SET END-OF-REG-FILE TO TRUE
+                       NOT AT END
+                           PERFORM PROCESS-ONE-REGISTER
+                   END-READ
+               END-PERFORM
+               CLOSE QUDIT-REGISTER-FILE
+           END-IF
+           CLOSE REGISTER-MEASURE-LOG
+           CLOSE REGISTER-DISCREPANCY-RPT
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           ACCEPT SEED-VALUE FROM TIME
+           OPEN INPUT SEED-FILE
+           IF WS-SEED-FILE-STATUS = "00"
+               READ SEED-FILE INTO SEED-RECORD
+                   NOT AT END
+                       MOVE SEED-INPUT-VALUE TO SEED-VALUE
+               END-READ
+               CLOSE SEED-FILE
+           END-IF
+           PERFORM PARSE-PARM-CARD
+           COMPUTE WS-SEED-DISCARD = FUNCTION RANDOM(SEED-VALUE).
+
+       PARSE-PARM-CARD.
+           ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+           IF WS-PARM-CARD NOT = SPACES
+               UNSTRING WS-PARM-CARD DELIMITED BY ALL SPACE
+                   INTO WS-PARM-TOKEN(1) WS-PARM-TOKEN(2)
+                        WS-PARM-TOKEN(3) WS-PARM-TOKEN(4)
+               END-UNSTRING
+               PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+                       UNTIL WS-PARM-IDX > 4
+                   IF WS-PARM-TOKEN(WS-PARM-IDX) NOT = SPACES
+                       PERFORM APPLY-PARM-TOKEN
+                   END-IF
+               END-PERFORM
+               MOVE 1 TO WS-PARM-IDX
+           END-IF.
+
+       APPLY-PARM-TOKEN.
+           MOVE SPACES TO WS-PARM-KEY
+           MOVE SPACES TO WS-PARM-VAL
+           UNSTRING WS-PARM-TOKEN(WS-PARM-IDX) DELIMITED BY "="
+               INTO WS-PARM-KEY WS-PARM-VAL
+           END-UNSTRING
+           IF WS-PARM-KEY = "SHOTS"
+               MOVE FUNCTION NUMVAL(WS-PARM-VAL) TO SHOTS-COUNT
+           END-IF
+           IF WS-PARM-KEY = "SEED"
+               MOVE FUNCTION NUMVAL(WS-PARM-VAL) TO SEED-VALUE
+           END-IF.
+
+       PROCESS-ONE-REGISTER.
+           PERFORM LOAD-REGISTER
+           IF NUM-QUDITS = 0 OR NUM-QUDITS > MAX-QUDITS-PER-REGISTER
+               PERFORM WRITE-REGISTER-DIMENSION-DISCREPANCY
+           ELSE
+               PERFORM VALIDATE-REGISTER
+               IF REGISTER-VALID
+                   PERFORM MEASURE-REGISTER
+                   PERFORM DISPLAY-REGISTER-HISTOGRAM
+                   PERFORM WRITE-REGISTER-MEASURE-LOG
+               END-IF
+           END-IF.
+
+      * Resets every slot 1 thru MAX-QUDITS-PER-REGISTER, not just
+      * 1 thru this register's NUM-QUDITS, so a register smaller than
+      * the prior one measured in this run never carries the prior
+      * register's stale REG-TOTAL-PROB/REG-RESULT/REG-HIST-COUNT
+      * (or, for the very first register, whatever WORKING-STORAGE
+      * held before any register was loaded) into
+      * WRITE-REGISTER-MEASURE-LOG.
+       LOAD-REGISTER.
+           MOVE QR-NUM-QUDITS OF CURRENT-REGISTER TO NUM-QUDITS
+           PERFORM VARYING K FROM 1 BY 1
+                   UNTIL K > MAX-QUDITS-PER-REGISTER
+               MOVE QR-QUDIT-ID OF CURRENT-REGISTER (K)
+                   TO REG-QUDIT-ID(K)
+               MOVE QR-NUM-AMPLITUDES OF CURRENT-REGISTER (K)
+                   TO REG-NUM-AMPLITUDES(K)
+               MOVE 0 TO REG-TOTAL-PROB(K)
+               MOVE 0 TO REG-RESULT(K)
+               PERFORM VARYING I FROM 1 BY 1
+                       UNTIL I > MAX-QUDIT-SIZE
+                   MOVE QR-AMPLITUDE-REAL OF CURRENT-REGISTER (K I)
+                       TO REG-AMPLITUDE-REAL(K I)
+                   MOVE QR-AMPLITUDE-IMAG OF CURRENT-REGISTER (K I)
+                       TO REG-AMPLITUDE-IMAG(K I)
+                   MOVE 0 TO REG-HIST-COUNT(K I)
+               END-PERFORM
+           END-PERFORM
+           MOVE 0 TO I
+           MOVE 0 TO K.
+
+       WRITE-REGISTER-DIMENSION-DISCREPANCY.
+           DISPLAY "Register NUM-QUDITS " NUM-QUDITS
+               " is out of range 1 thru " MAX-QUDITS-PER-REGISTER
+               ", register skipped: "
+               QR-REGISTER-ID OF CURRENT-REGISTER
+           MOVE QR-REGISTER-ID OF CURRENT-REGISTER TO RD-REGISTER-ID
+           MOVE SPACES TO RD-QUDIT-ID
+           MOVE 0 TO RD-TOTAL-PROB
+           MOVE 0 TO RD-DRIFT
+           WRITE REGISTER-DISCREPANCY-RECORD.
+
+       VALIDATE-REGISTER.
+           MOVE "Y" TO WS-REGISTER-VALID
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > NUM-QUDITS
+               PERFORM VALIDATE-ONE-REG-QUDIT
+           END-PERFORM
+           MOVE 0 TO K.
+
+       VALIDATE-ONE-REG-QUDIT.
+           MOVE 0 TO TOTAL-PROB
+           MOVE REG-NUM-AMPLITUDES(K) TO NUM-AMPLITUDES
+           IF NUM-AMPLITUDES = 0 OR NUM-AMPLITUDES > MAX-QUDIT-SIZE
+               MOVE "N" TO WS-REGISTER-VALID
+               PERFORM WRITE-REGISTER-DISCREPANCY
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-AMPLITUDES
+                   COMPUTE WS-MODULUS-SQ ROUNDED =
+                       REG-AMPLITUDE-REAL(K I) * REG-AMPLITUDE-REAL(K I)
+                       + REG-AMPLITUDE-IMAG(K I)
+                       * REG-AMPLITUDE-IMAG(K I)
+                   ADD WS-MODULUS-SQ TO TOTAL-PROB
+               END-PERFORM
+               MOVE 0 TO I
+               IF TOTAL-PROB NOT = 1.0
+                   COMPUTE WS-DRIFT = FUNCTION ABS(TOTAL-PROB - 1.0)
+                   IF WS-DRIFT <= WS-NORMALIZE-TOLERANCE
+                       PERFORM NORMALIZE-ONE-REG-QUDIT
+                   ELSE
+                       MOVE "N" TO WS-REGISTER-VALID
+                       PERFORM WRITE-REGISTER-DISCREPANCY
+                   END-IF
+               END-IF
+           END-IF
+           MOVE TOTAL-PROB TO REG-TOTAL-PROB(K).
+
+       NORMALIZE-ONE-REG-QUDIT.
+           COMPUTE WS-NORM-FACTOR = FUNCTION SQRT(TOTAL-PROB)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-AMPLITUDES
+               COMPUTE REG-AMPLITUDE-REAL(K I) ROUNDED =
+                   REG-AMPLITUDE-REAL(K I) / WS-NORM-FACTOR
+               COMPUTE REG-AMPLITUDE-IMAG(K I) ROUNDED =
+                   REG-AMPLITUDE-IMAG(K I) / WS-NORM-FACTOR
+           END-PERFORM
+           MOVE 0 TO TOTAL-PROB
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-AMPLITUDES
+               COMPUTE WS-MODULUS-SQ ROUNDED =
+                   REG-AMPLITUDE-REAL(K I) * REG-AMPLITUDE-REAL(K I)
+                   + REG-AMPLITUDE-IMAG(K I)
+                   * REG-AMPLITUDE-IMAG(K I)
+               ADD WS-MODULUS-SQ TO TOTAL-PROB
+           END-PERFORM
+           MOVE 0 TO I.
+
+       WRITE-REGISTER-DISCREPANCY.
+           DISPLAY "Register qudit outcome probabilities do not "
+               "sum to 1, register skipped: "
+               QR-REGISTER-ID OF CURRENT-REGISTER " "
+               REG-QUDIT-ID(K) " " TOTAL-PROB
+           MOVE QR-REGISTER-ID OF CURRENT-REGISTER TO RD-REGISTER-ID
+           MOVE REG-QUDIT-ID(K) TO RD-QUDIT-ID
+           MOVE TOTAL-PROB TO RD-TOTAL-PROB
+           COMPUTE WS-DRIFT = TOTAL-PROB - 1.0
+           MOVE WS-DRIFT TO RD-DRIFT
+           WRITE REGISTER-DISCREPANCY-RECORD.
+
+       MEASURE-REGISTER.
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > NUM-QUDITS
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-QUDIT-SIZE
+                   MOVE 0 TO REG-HIST-COUNT(K I)
+               END-PERFORM
+           END-PERFORM
+           MOVE 0 TO I
+           MOVE 0 TO K
+           PERFORM VARYING SHOT-NUM FROM 1 BY 1
+                   UNTIL SHOT-NUM > SHOTS-COUNT
+               MOVE SPACES TO WS-JOINT-RESULT
+               PERFORM VARYING K FROM 1 BY 1 UNTIL K > NUM-QUDITS
+                   PERFORM MEASURE-ONE-REG-QUDIT
+                   PERFORM APPEND-JOINT-SLOT
+               END-PERFORM
+           END-PERFORM
+           MOVE 0 TO K.
+
+       MEASURE-ONE-REG-QUDIT.
+           MOVE REG-NUM-AMPLITUDES(K) TO NUM-AMPLITUDES
+           COMPUTE OBSERVATION = FUNCTION RANDOM
+           MOVE 0 TO CUMULATIVE-PROB
+           MOVE 0 TO RESULT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-AMPLITUDES
+               COMPUTE WS-MODULUS-SQ ROUNDED =
+                   REG-AMPLITUDE-REAL(K I) * REG-AMPLITUDE-REAL(K I)
+                   + REG-AMPLITUDE-IMAG(K I) * REG-AMPLITUDE-IMAG(K I)
+               ADD WS-MODULUS-SQ TO CUMULATIVE-PROB
+               IF OBSERVATION < CUMULATIVE-PROB
+                   MOVE I TO RESULT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE 0 TO I
+           IF RESULT < 1 OR RESULT > NUM-AMPLITUDES
+               MOVE NUM-AMPLITUDES TO RESULT
+           END-IF
+           MOVE RESULT TO REG-RESULT(K)
+           ADD 1 TO REG-HIST-COUNT(K RESULT).
+
+       APPEND-JOINT-SLOT.
+           MOVE SPACES TO WS-JOINT-SLOT
+           STRING RESULT DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               INTO WS-JOINT-SLOT
+           STRING WS-JOINT-RESULT DELIMITED BY SPACE
+               WS-JOINT-SLOT DELIMITED BY SPACE
+               INTO WS-JOINT-RESULT.
+
+       DISPLAY-REGISTER-HISTOGRAM.
+           DISPLAY "Register " QR-REGISTER-ID OF CURRENT-REGISTER
+               " joint outcome (last shot): " WS-JOINT-RESULT
+           PERFORM VARYING K FROM 1 BY 1 UNTIL K > NUM-QUDITS
+               DISPLAY "  qudit " REG-QUDIT-ID(K)
+                   " outcome histogram over " SHOTS-COUNT " shots:"
+               MOVE REG-NUM-AMPLITUDES(K) TO NUM-AMPLITUDES
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-AMPLITUDES
+                   DISPLAY "    outcome " I ": "
+                       REG-HIST-COUNT(K I)
+               END-PERFORM
+           END-PERFORM
+           MOVE 0 TO I
+           MOVE 0 TO K.
+
+       WRITE-REGISTER-MEASURE-LOG.
+           MOVE FUNCTION CURRENT-DATE TO RL-TIMESTAMP
+           MOVE QR-REGISTER-ID OF CURRENT-REGISTER TO RL-REGISTER-ID
+           MOVE NUM-QUDITS TO RL-NUM-QUDITS
+           MOVE SHOTS-COUNT TO RL-SHOTS-COUNT
+           MOVE WS-JOINT-RESULT TO RL-JOINT-RESULT
+           PERFORM VARYING K FROM 1 BY 1
+                   UNTIL K > MAX-QUDITS-PER-REGISTER
+               MOVE REG-QUDIT-ID(K) TO RL-QUDIT-ID(K)
+               MOVE REG-NUM-AMPLITUDES(K) TO RL-NUM-AMPLITUDES(K)
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-QUDIT-SIZE
+                   MOVE REG-AMPLITUDE-REAL(K I)
+                       TO RL-AMPLITUDE-REAL(K I)
+                   MOVE REG-AMPLITUDE-IMAG(K I)
+                       TO RL-AMPLITUDE-IMAG(K I)
+                   MOVE REG-HIST-COUNT(K I) TO RL-HIST-COUNT(K I)
+               END-PERFORM
+               MOVE REG-TOTAL-PROB(K) TO RL-TOTAL-PROB(K)
+               MOVE REG-RESULT(K) TO RL-RESULT(K)
+           END-PERFORM
+           MOVE 0 TO I
+           MOVE 0 TO K
+           WRITE REGISTER-MEASURE-LOG-RECORD.
+
+       END PROGRAM QUDITREG.
