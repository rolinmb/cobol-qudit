@@ -0,0 +1,19 @@
+      *****************************************************************
+      * QUDITREG - multi-qudit register record, one register per
+      * joint/entangled-run submission, holding several independent
+      * qudit states to be measured together.  Shared by the
+      * QUDIT-REGISTER-FILE FD and the in-memory working copy used
+      * while a register is being processed.  COPY this member
+      * REPLACING ==RECORD-NAME== BY the desired 01-level name.
+      *****************************************************************
+       01 RECORD-NAME.
+           05 QR-REGISTER-ID       PIC X(8).
+           05 QR-NUM-QUDITS        PIC 99.
+           05 QR-QUDIT-LIST OCCURS 8 TIMES.
+               10 QR-QUDIT-ID           PIC X(8).
+               10 QR-NUM-AMPLITUDES     PIC 99.
+               10 QR-AMPLITUDE-LIST OCCURS 16 TIMES.
+                   15 QR-AMPLITUDE-REAL PIC S9V9999
+                       SIGN IS LEADING SEPARATE CHARACTER.
+                   15 QR-AMPLITUDE-IMAG PIC S9V9999
+                       SIGN IS LEADING SEPARATE CHARACTER.
