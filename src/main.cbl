@@ -1,59 +1,439 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QUDIT.
 
+      ***************************************************************
+      * Modification history
+      * ---------------------------------------------------------
+      * Reads a batch of qudit definitions from QUDIT-DEFN-FILE and
+      * measures each one, instead of relying on a single hardcoded
+      * amplitude vector compiled into the program.
+      *
+      * Note on naming: the original single-qudit fields
+      * (MAX-QUDIT-SIZE, NUM-AMPLITUDES, I, RESULT, etc.) keep their
+      * original unprefixed names.  Working-storage items added for
+      * the batch/audit/checkpoint/discrepancy work carry a WS-
+      * prefix so they read as support fields for that machinery
+      * rather than being mistaken for the core measurement fields.
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUDIT-DEFN-FILE ASSIGN TO "QUDITIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DEFN-FILE-STATUS.
+
+           SELECT QUDIT-MEASURE-LOG ASSIGN TO "QUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "QUDITCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT DISCREPANCY-RPT ASSIGN TO "QUDITDSC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DSC-FILE-STATUS.
+
+           SELECT SEED-FILE ASSIGN TO "QUDITSED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEED-FILE-STATUS.
+
+           SELECT QUDIT-CONTROL-CARD ASSIGN TO "QUDITCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  QUDIT-DEFN-FILE.
+       COPY QUDITDEF REPLACING ==RECORD-NAME== BY ==QUDIT-DEFN-RECORD==.
+
+       FD  QUDIT-MEASURE-LOG.
+       01 QUDIT-MEASURE-LOG-RECORD.
+           05 ML-TIMESTAMP          PIC X(21).
+           05 ML-QUDIT-ID           PIC X(8).
+           05 ML-NUM-AMPLITUDES     PIC 99.
+           05 ML-AMPLITUDE-LIST OCCURS 16 TIMES.
+               10 ML-AMPLITUDE-REAL PIC S9V9999
+                   SIGN IS LEADING SEPARATE CHARACTER.
+               10 ML-AMPLITUDE-IMAG PIC S9V9999
+                   SIGN IS LEADING SEPARATE CHARACTER.
+           05 ML-OBSERVATION        PIC 9V9999.
+           05 ML-TOTAL-PROB         PIC 9V9999.
+           05 ML-RESULT             PIC S99.
+           05 ML-SHOTS-COUNT        PIC 9(5).
+           05 ML-HIST-COUNT-LIST OCCURS 16 TIMES.
+               10 ML-HIST-COUNT     PIC 9(5).
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-LAST-QUDIT-ID    PIC X(8).
+
+       FD  DISCREPANCY-RPT.
+       01 DISCREPANCY-RECORD.
+           05 DR-QUDIT-ID           PIC X(8).
+           05 DR-TOTAL-PROB         PIC 9V9999.
+           05 DR-DRIFT              PIC S9V9999
+               SIGN IS LEADING SEPARATE CHARACTER.
+
+       FD  SEED-FILE.
+       01 SEED-RECORD.
+           05 SEED-INPUT-VALUE     PIC 9(8).
+
+       FD  QUDIT-CONTROL-CARD.
+       COPY QUDITDEF REPLACING ==RECORD-NAME== BY
+           ==QUDIT-CONTROL-RECORD==.
+
        WORKING-STORAGE SECTION.
-       
-       77 MAX-QUDIT-SIZE          PIC 9 VALUE 10.
-       77 NUM-AMPLITUDES           PIC 9 VALUE 0.
-       77 OBSERVATION              PIC 9V9 VALUE 0.0.
-       77 CUMULATIVE-PROB          PIC 9V9 VALUE 0.0.
-       77 TOTAL-PROB               PIC 9V9 VALUE 0.0.
-       77 I                        PIC 9 VALUE 1.
-       77 RESULT                   PIC 9 VALUE -1.
+
+       77 MAX-QUDIT-SIZE          PIC 99 VALUE 16.
+       77 NUM-AMPLITUDES           PIC 99 VALUE 0.
+       77 OBSERVATION              PIC 9V9999 VALUE 0.0.
+       77 CUMULATIVE-PROB          PIC 9V9999 VALUE 0.0.
+       77 TOTAL-PROB               PIC 9V9999 VALUE 0.0.
+       77 I                        PIC 99 VALUE 1.
+       77 J                        PIC 99 VALUE 1.
+       77 RESULT                   PIC 99 VALUE 0.
+       77 SHOTS-COUNT              PIC 9(5) VALUE 100.
+       77 SHOT-NUM                 PIC 9(5) VALUE 0.
+       77 SEED-VALUE               PIC 9(8) VALUE 0.
+       77 WS-SEED-DISCARD          PIC 9V9(6) VALUE 0.
 
        01 AMPLITUDES.
-           05 AMPLITUDE OCCURS 10 TIMES.
-               10 VALUE PIC 9V9 VALUE 0.0.
+           05 AMPLITUDE-LIST OCCURS 16 TIMES.
+               10 AMPLITUDE-REAL PIC S9V9999 VALUE 0.0.
+               10 AMPLITUDE-IMAG PIC S9V9999 VALUE 0.0.
+
+       01 HISTOGRAM-TABLE.
+           05 HIST-COUNT PIC 9(5) VALUE 0 OCCURS 16 TIMES.
+
+       01 WS-DEFN-FILE-STATUS      PIC XX VALUE SPACES.
+       01 WS-LOG-FILE-STATUS       PIC XX VALUE SPACES.
+       01 WS-CKPT-FILE-STATUS      PIC XX VALUE SPACES.
+       01 WS-DSC-FILE-STATUS       PIC XX VALUE SPACES.
+       01 WS-SEED-FILE-STATUS      PIC XX VALUE SPACES.
+       01 WS-CTL-FILE-STATUS       PIC XX VALUE SPACES.
+       01 WS-DRIFT                 PIC S9V9999 VALUE 0.0.
+       01 WS-NORMALIZE-TOLERANCE   PIC 9V9999 VALUE 0.0100.
+       01 WS-NORM-FACTOR           PIC 9V9999 VALUE 0.0.
+       01 WS-MODULUS-SQ            PIC 9V9999 VALUE 0.0.
+       01 WS-END-OF-DEFN-FILE      PIC X VALUE "N".
+           88 END-OF-DEFN-FILE     VALUE "Y".
+       01 WS-DEFN-RECORDS-SEEN     PIC X VALUE "N".
+
+       01 WS-CKPT-LAST-QUDIT-ID    PIC X(8) VALUE SPACES.
+       01 WS-RESTART-SKIPPING      PIC X VALUE "N".
+           88 RESTART-SKIPPING     VALUE "Y".
+       01 WS-CHECKPOINT-ACTIVE     PIC X VALUE "N".
+           88 CHECKPOINT-ACTIVE    VALUE "Y".
+
+       01 WS-PARM-CARD             PIC X(80) VALUE SPACES.
+       01 WS-PARM-TOKENS.
+           05 WS-PARM-TOKEN PIC X(20) OCCURS 4 TIMES.
+       01 WS-PARM-KEY              PIC X(10) VALUE SPACES.
+       01 WS-PARM-VAL              PIC X(10) VALUE SPACES.
+       77 WS-PARM-IDX              PIC 9 VALUE 1.
+
+       COPY QUDITDEF REPLACING ==RECORD-NAME== BY ==CURRENT-QUDIT==.
 
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
-           MOVE 3 TO NUM-AMPLITUDES.
-           PERFORM INIT-AMPLITUDES.
+           PERFORM INITIALIZE-RUN
+           PERFORM READ-CHECKPOINT
+           OPEN INPUT QUDIT-DEFN-FILE
+           OPEN EXTEND QUDIT-MEASURE-LOG
+           IF WS-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT QUDIT-MEASURE-LOG
+           END-IF
+           OPEN OUTPUT DISCREPANCY-RPT
+           IF WS-DEFN-FILE-STATUS = "00"
+               MOVE "Y" TO WS-CHECKPOINT-ACTIVE
+               PERFORM UNTIL END-OF-DEFN-FILE
+                   READ QUDIT-DEFN-FILE INTO CURRENT-QUDIT
+                       AT END
+                           SET END-OF-DEFN-FILE TO TRUE
+                       NOT AT END
+                           MOVE "Y" TO WS-DEFN-RECORDS-SEEN
+                           PERFORM PROCESS-ONE-QUDIT
+                   END-READ
+               END-PERFORM
+               IF RESTART-SKIPPING
+                   DISPLAY "Checkpointed qudit-id "
+                       WS-CKPT-LAST-QUDIT-ID
+                       " was never seen in this run's input -- entire "
+                       "batch was skipped as a restart precaution."
+               END-IF
+               CLOSE QUDIT-DEFN-FILE
+           END-IF
+           IF WS-DEFN-RECORDS-SEEN NOT = "Y"
+               PERFORM PROCESS-CONTROL-CARD-RUN
+           END-IF
+           CLOSE QUDIT-MEASURE-LOG
+           CLOSE DISCREPANCY-RPT
+           IF WS-DEFN-FILE-STATUS = "00"
+               PERFORM CLEAR-CHECKPOINT
+           END-IF
+           STOP RUN.
 
-           PERFORM VALIDATE-AMPLITUDES
-           IF TOTAL-PROB NOT = 1.0
-               DISPLAY "Qudit outcome probabilities do not sum to 1: "
-                       TOTAL-PROB
-               STOP RUN
+      * Checkpoint/restart (request 002) is scoped to the batch-file
+      * path: an ad-hoc control-card submission is not a continuation
+      * of whatever batch a leftover checkpoint belongs to, so this
+      * path must neither read nor write it.
+       PROCESS-CONTROL-CARD-RUN.
+           MOVE "N" TO WS-CHECKPOINT-ACTIVE
+           OPEN INPUT QUDIT-CONTROL-CARD
+           IF WS-CTL-FILE-STATUS = "00"
+               MOVE "N" TO WS-RESTART-SKIPPING
+               READ QUDIT-CONTROL-CARD INTO CURRENT-QUDIT
+                   NOT AT END
+                       PERFORM PROCESS-ONE-QUDIT
+               END-READ
+               CLOSE QUDIT-CONTROL-CARD
+           ELSE
+               DISPLAY "No batch input and no control card "
+                   "found -- nothing to measure."
            END-IF.
 
-           MOVE 0.6 TO OBSERVATION
-           PERFORM MEASURE
-           DISPLAY "Measurement result: " RESULT
-           STOP RUN.
+       INITIALIZE-RUN.
+           ACCEPT SEED-VALUE FROM TIME
+           OPEN INPUT SEED-FILE
+           IF WS-SEED-FILE-STATUS = "00"
+               READ SEED-FILE INTO SEED-RECORD
+                   NOT AT END
+                       MOVE SEED-INPUT-VALUE TO SEED-VALUE
+               END-READ
+               CLOSE SEED-FILE
+           END-IF
+           PERFORM PARSE-PARM-CARD
+           COMPUTE WS-SEED-DISCARD = FUNCTION RANDOM(SEED-VALUE).
+
+       PARSE-PARM-CARD.
+           ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+           IF WS-PARM-CARD NOT = SPACES
+               UNSTRING WS-PARM-CARD DELIMITED BY ALL SPACE
+                   INTO WS-PARM-TOKEN(1) WS-PARM-TOKEN(2)
+                        WS-PARM-TOKEN(3) WS-PARM-TOKEN(4)
+               END-UNSTRING
+               PERFORM VARYING WS-PARM-IDX FROM 1 BY 1
+                       UNTIL WS-PARM-IDX > 4
+                   IF WS-PARM-TOKEN(WS-PARM-IDX) NOT = SPACES
+                       PERFORM APPLY-PARM-TOKEN
+                   END-IF
+               END-PERFORM
+               MOVE 1 TO WS-PARM-IDX
+           END-IF.
+
+       APPLY-PARM-TOKEN.
+           MOVE SPACES TO WS-PARM-KEY
+           MOVE SPACES TO WS-PARM-VAL
+           UNSTRING WS-PARM-TOKEN(WS-PARM-IDX) DELIMITED BY "="
+               INTO WS-PARM-KEY WS-PARM-VAL
+           END-UNSTRING
+           IF WS-PARM-KEY = "SHOTS"
+               MOVE FUNCTION NUMVAL(WS-PARM-VAL) TO SHOTS-COUNT
+           END-IF
+           IF WS-PARM-KEY = "SEED"
+               MOVE FUNCTION NUMVAL(WS-PARM-VAL) TO SEED-VALUE
+           END-IF.
 
-       INIT-AMPLITUDES.
-           MOVE 0.5 TO AMPLITUDE(1).
-           MOVE 0.5 TO AMPLITUDE(2).
-           MOVE 0.0 TO AMPLITUDE(3).
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "35"
+               MOVE "N" TO WS-RESTART-SKIPPING
+           ELSE
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       MOVE "N" TO WS-RESTART-SKIPPING
+                   NOT AT END
+                       MOVE CKPT-LAST-QUDIT-ID TO WS-CKPT-LAST-QUDIT-ID
+                       MOVE "Y" TO WS-RESTART-SKIPPING
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       PROCESS-ONE-QUDIT.
+           IF RESTART-SKIPPING
+               PERFORM REVALIDATE-SKIPPED-QUDIT
+               IF QD-QUDIT-ID OF CURRENT-QUDIT = WS-CKPT-LAST-QUDIT-ID
+                   MOVE "N" TO WS-RESTART-SKIPPING
+               END-IF
+           ELSE
+               PERFORM MEASURE-CURRENT-QUDIT
+           END-IF.
+
+      * A record skipped because it falls before the checkpointed
+      * qudit-id was already fully measured/logged/checkpointed on
+      * the prior run -- it must not be measured or logged again.
+      * But it was NOT necessarily already reported as a discrepancy:
+      * a bad record that precedes the checkpoint never got a
+      * checkpoint write of its own (WRITE-CHECKPOINT only fires
+      * after a real MEASURE), so a restart must not let it vanish.
+      * Re-run the same validation/dimension checks MEASURE-CURRENT-
+      * QUDIT would have run and re-report a bad one, without
+      * touching the measure log or checkpoint.
+       REVALIDATE-SKIPPED-QUDIT.
+           PERFORM LOAD-CURRENT-QUDIT
+           IF NUM-AMPLITUDES = 0 OR NUM-AMPLITUDES > MAX-QUDIT-SIZE
+               PERFORM WRITE-DIMENSION-DISCREPANCY
+           ELSE
+               PERFORM VALIDATE-AMPLITUDES
+               IF TOTAL-PROB NOT = 1.0
+                   COMPUTE WS-DRIFT = FUNCTION ABS(TOTAL-PROB - 1.0)
+                   IF WS-DRIFT > WS-NORMALIZE-TOLERANCE
+                       PERFORM WRITE-DISCREPANCY-REPORT
+                   END-IF
+               END-IF
+           END-IF.
+
+       MEASURE-CURRENT-QUDIT.
+           PERFORM LOAD-CURRENT-QUDIT
+           IF NUM-AMPLITUDES = 0 OR NUM-AMPLITUDES > MAX-QUDIT-SIZE
+               PERFORM WRITE-DIMENSION-DISCREPANCY
+           ELSE
+               PERFORM VALIDATE-AMPLITUDES
+               IF TOTAL-PROB NOT = 1.0
+                   COMPUTE WS-DRIFT = FUNCTION ABS(TOTAL-PROB - 1.0)
+                   IF WS-DRIFT <= WS-NORMALIZE-TOLERANCE
+                       PERFORM NORMALIZE-AMPLITUDES
+                       PERFORM MEASURE-SHOTS
+                       PERFORM DISPLAY-HISTOGRAM
+                       PERFORM WRITE-MEASURE-LOG
+                       IF CHECKPOINT-ACTIVE
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+                   ELSE
+                       PERFORM WRITE-DISCREPANCY-REPORT
+                   END-IF
+               ELSE
+                   PERFORM MEASURE-SHOTS
+                   PERFORM DISPLAY-HISTOGRAM
+                   PERFORM WRITE-MEASURE-LOG
+                   IF CHECKPOINT-ACTIVE
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-IF.
+
+       NORMALIZE-AMPLITUDES.
+           COMPUTE WS-NORM-FACTOR = FUNCTION SQRT(TOTAL-PROB)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-AMPLITUDES
+               COMPUTE AMPLITUDE-REAL(I) ROUNDED =
+                   AMPLITUDE-REAL(I) / WS-NORM-FACTOR
+               COMPUTE AMPLITUDE-IMAG(I) ROUNDED =
+                   AMPLITUDE-IMAG(I) / WS-NORM-FACTOR
+           END-PERFORM
+           MOVE 0 TO I
+           PERFORM VALIDATE-AMPLITUDES.
+
+       MEASURE-SHOTS.
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > MAX-QUDIT-SIZE
+               MOVE 0 TO HIST-COUNT(J)
+           END-PERFORM
+           PERFORM VARYING SHOT-NUM FROM 1 BY 1
+                   UNTIL SHOT-NUM > SHOTS-COUNT
+               PERFORM DRAW-OBSERVATION
+               PERFORM MEASURE
+               ADD 1 TO HIST-COUNT(RESULT)
+           END-PERFORM
+           MOVE 0 TO J.
+
+       DRAW-OBSERVATION.
+           COMPUTE OBSERVATION = FUNCTION RANDOM.
+
+       DISPLAY-HISTOGRAM.
+           DISPLAY "Qudit " QD-QUDIT-ID OF CURRENT-QUDIT
+               " measurement result (last shot): " RESULT
+           DISPLAY "Qudit " QD-QUDIT-ID OF CURRENT-QUDIT
+               " outcome histogram over " SHOTS-COUNT " shots:"
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > NUM-AMPLITUDES
+               DISPLAY "  outcome " J ": " HIST-COUNT(J)
+           END-PERFORM
+           MOVE 0 TO J.
+
+       WRITE-DISCREPANCY-REPORT.
+           COMPUTE WS-DRIFT = TOTAL-PROB - 1.0
+           DISPLAY "Qudit outcome probabilities do not sum to 1, "
+               "routing to discrepancy report: "
+               QD-QUDIT-ID OF CURRENT-QUDIT " " TOTAL-PROB
+           MOVE QD-QUDIT-ID OF CURRENT-QUDIT TO DR-QUDIT-ID
+           MOVE TOTAL-PROB TO DR-TOTAL-PROB
+           MOVE WS-DRIFT TO DR-DRIFT
+           WRITE DISCREPANCY-RECORD.
+
+       WRITE-DIMENSION-DISCREPANCY.
+           DISPLAY "Qudit NUM-AMPLITUDES " NUM-AMPLITUDES
+               " is out of range 1 thru " MAX-QUDIT-SIZE
+               ", routing to discrepancy report: "
+               QD-QUDIT-ID OF CURRENT-QUDIT
+           MOVE QD-QUDIT-ID OF CURRENT-QUDIT TO DR-QUDIT-ID
+           MOVE 0 TO DR-TOTAL-PROB
+           MOVE 0 TO DR-DRIFT
+           WRITE DISCREPANCY-RECORD.
+
+       WRITE-CHECKPOINT.
+           MOVE QD-QUDIT-ID OF CURRENT-QUDIT TO CKPT-LAST-QUDIT-ID
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-MEASURE-LOG.
+           MOVE FUNCTION CURRENT-DATE TO ML-TIMESTAMP
+           MOVE QD-QUDIT-ID OF CURRENT-QUDIT TO ML-QUDIT-ID
+           MOVE NUM-AMPLITUDES TO ML-NUM-AMPLITUDES
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-QUDIT-SIZE
+               MOVE AMPLITUDE-REAL(I) TO ML-AMPLITUDE-REAL(I)
+               MOVE AMPLITUDE-IMAG(I) TO ML-AMPLITUDE-IMAG(I)
+           END-PERFORM
+           MOVE OBSERVATION TO ML-OBSERVATION
+           MOVE TOTAL-PROB TO ML-TOTAL-PROB
+           MOVE RESULT TO ML-RESULT
+           MOVE SHOTS-COUNT TO ML-SHOTS-COUNT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-QUDIT-SIZE
+               MOVE HIST-COUNT(I) TO ML-HIST-COUNT(I)
+           END-PERFORM
+           WRITE QUDIT-MEASURE-LOG-RECORD
+           MOVE 0 TO I.
+
+       LOAD-CURRENT-QUDIT.
+           MOVE QD-NUM-AMPLITUDES OF CURRENT-QUDIT TO NUM-AMPLITUDES
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MAX-QUDIT-SIZE
+               MOVE QD-AMPLITUDE-REAL OF CURRENT-QUDIT (I)
+                   TO AMPLITUDE-REAL(I)
+               MOVE QD-AMPLITUDE-IMAG OF CURRENT-QUDIT (I)
+                   TO AMPLITUDE-IMAG(I)
+           END-PERFORM
            MOVE 0 TO I.
 
        VALIDATE-AMPLITUDES.
            MOVE 0 TO TOTAL-PROB.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-AMPLITUDES
-               COMPUTE TOTAL-PROB = TOTAL-PROB + AMPLITUDE(I) * AMPLITUDE(I)
+               PERFORM COMPUTE-MODULUS-SQ
+               ADD WS-MODULUS-SQ TO TOTAL-PROB
            END-PERFORM.
 
        MEASURE.
-           MOVE 0 TO CUMULATIVE-PROB.
+           MOVE 0 TO CUMULATIVE-PROB
+           MOVE 0 TO RESULT.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM-AMPLITUDES
-               COMPUTE CUMULATIVE-PROB = CUMULATIVE-PROB + AMPLITUDE(I) * AMPLITUDE(I)
+               PERFORM COMPUTE-MODULUS-SQ
+               ADD WS-MODULUS-SQ TO CUMULATIVE-PROB
                IF OBSERVATION < CUMULATIVE-PROB
                    MOVE I TO RESULT
                    EXIT PERFORM
                END-IF
-           END-PERFORM.
+           END-PERFORM
+           IF RESULT < 1 OR RESULT > NUM-AMPLITUDES
+               MOVE NUM-AMPLITUDES TO RESULT
+           END-IF.
+
+       COMPUTE-MODULUS-SQ.
+           COMPUTE WS-MODULUS-SQ ROUNDED =
+               AMPLITUDE-REAL(I) * AMPLITUDE-REAL(I)
+               + AMPLITUDE-IMAG(I) * AMPLITUDE-IMAG(I).
 
        END PROGRAM QUDIT.
