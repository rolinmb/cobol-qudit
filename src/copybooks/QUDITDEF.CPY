@@ -0,0 +1,14 @@
+      *****************************************************************
+      * QUDITDEF - qudit definition record, one per qudit state.
+      * Shared by the QUDIT-DEFN-FILE FD and the in-memory working
+      * copy used while a record is being processed.  COPY this
+      * member REPLACING ==RECORD-NAME== BY the desired 01-level name.
+      *****************************************************************
+       01 RECORD-NAME.
+           05 QD-QUDIT-ID          PIC X(8).
+           05 QD-NUM-AMPLITUDES    PIC 99.
+           05 QD-AMPLITUDE-LIST OCCURS 16 TIMES.
+               10 QD-AMPLITUDE-REAL PIC S9V9999
+                   SIGN IS LEADING SEPARATE CHARACTER.
+               10 QD-AMPLITUDE-IMAG PIC S9V9999
+                   SIGN IS LEADING SEPARATE CHARACTER.
